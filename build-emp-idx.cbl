@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-EMP-IDX.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: rebuilds the indexed copy of EMP-FILE
+      *> (emp1-idx.dat, keyed on EMP-SSN) from emp1.dat so INQ-EMP1 can
+      *> pull a single employee without scanning the whole master.
+      *> 2026-08-08 JAKKRIT - EMP-DETAILS-IDX moved into
+      *> copybooks/empidxdtl.cpy, shared with INQ-EMP1, instead of being
+      *> duplicated between the two programs.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "emp1.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMP-FILE-IDX ASSIGN TO "emp1-idx.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS EMP-SSN-IDX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY empdtl.
+
+       FD  EMP-FILE-IDX.
+           COPY empidxdtl.
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNTERS.
+           05 WS-READ-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-WRITE-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           OPEN INPUT  EMP-FILE
+           OPEN OUTPUT EMP-FILE-IDX
+
+           PERFORM UNTIL END-OF-EMP-FILE
+              READ EMP-FILE
+                 AT END SET END-OF-EMP-FILE TO TRUE
+              END-READ
+              IF NOT END-OF-EMP-FILE THEN
+                 ADD 1 TO WS-READ-COUNT
+                 PERFORM 001-PROCESS THRU 001-EXIT
+              END-IF
+           END-PERFORM
+
+           CLOSE EMP-FILE
+           CLOSE EMP-FILE-IDX
+
+           DISPLAY "BUILD-EMP-IDX: READ   " WS-READ-COUNT
+           DISPLAY "BUILD-EMP-IDX: WRITTEN" WS-WRITE-COUNT
+           GOBACK
+           .
+
+       001-PROCESS.
+           MOVE EMP-SSN           TO EMP-SSN-IDX
+           MOVE EMP-SURNAME       TO EMP-SURNAME-IDX
+           MOVE EMP-FORNAME       TO EMP-FORNAME-IDX
+           MOVE EMP-YOB           TO EMP-YOB-IDX
+           MOVE EMP-MOB           TO EMP-MOB-IDX
+           MOVE EMP-DOB           TO EMP-DOB-IDX
+           MOVE EMP-GENDER        TO EMP-GENDER-IDX
+           WRITE EMP-DETAILS-IDX
+              INVALID KEY
+                 DISPLAY "BUILD-EMP-IDX: DUP SSN SKIPPED " EMP-SSN-IDX
+              NOT INVALID KEY
+                 ADD 1 TO WS-WRITE-COUNT
+           END-WRITE
+           .
+       001-EXIT.
+           EXIT.
