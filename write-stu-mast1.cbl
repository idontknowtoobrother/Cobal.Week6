@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-STU-MAST1.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: loads the student master
+      *> (stu-mast.dat, indexed on SM-STU-ID) that WRITE-GRADE1
+      *> cross-references to put a name next to each STU-ID.
+      *> 2026-08-08 JAKKRIT - WRITE STUDENT-MASTER against the indexed
+      *> STUDENT-FILE now carries INVALID KEY/NOT INVALID KEY, the same
+      *> pattern used on every other indexed WRITE in this system.
+      *> 2026-08-08 JAKKRIT - now sets RETURN-CODE 8 when duplicate
+      *> SM-STU-ID(s) were skipped, so a caller chaining this program
+      *> can tell a partial load from a clean one instead of only
+      *> seeing the DISPLAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "stu-mast.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS SM-STU-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+           COPY studmast.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERROR-COUNT             PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           OPEN OUTPUT STUDENT-FILE
+
+           MOVE "39030001" TO SM-STU-ID
+           MOVE "SRITHONG" TO SM-SURNAME
+           MOVE "ANAN"     TO SM-FORNAME
+           PERFORM WRITE-STUDENT-RECORD
+
+           MOVE "39030002" TO SM-STU-ID
+           MOVE "CHAROEN"  TO SM-SURNAME
+           MOVE "BOONMEE"  TO SM-FORNAME
+           PERFORM WRITE-STUDENT-RECORD
+
+           MOVE "39030003" TO SM-STU-ID
+           MOVE "SUKJAI"   TO SM-SURNAME
+           MOVE "CHAI"     TO SM-FORNAME
+           PERFORM WRITE-STUDENT-RECORD
+
+           MOVE "39030004" TO SM-STU-ID
+           MOVE "WONGSA"   TO SM-SURNAME
+           MOVE "DARA"     TO SM-FORNAME
+           PERFORM WRITE-STUDENT-RECORD
+
+           MOVE "39030005" TO SM-STU-ID
+           MOVE "PHROMMA"  TO SM-SURNAME
+           MOVE "EKACHAI"  TO SM-FORNAME
+           PERFORM WRITE-STUDENT-RECORD
+
+           CLOSE STUDENT-FILE
+           IF WS-ERROR-COUNT > ZERO THEN
+              DISPLAY "WRITE-STU-MAST1: " WS-ERROR-COUNT
+                 " DUPLICATE SM-STU-ID(S) SKIPPED"
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       WRITE-STUDENT-RECORD.
+           WRITE STUDENT-MASTER
+              INVALID KEY
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "WRITE-STU-MAST1: DUPLICATE SM-STU-ID SKIPPED "
+                    SM-STU-ID
+           END-WRITE
+           .
