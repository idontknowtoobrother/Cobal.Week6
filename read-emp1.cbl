@@ -1,32 +1,65 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. READ-EMP1.
        AUTHOR. JAKKRIT
 
-       ENVIRONMENT DIVISION. 
+      *> 2026-08-08 JAKKRIT - fixed OPEN mode (was OPEN OUTPUT, which
+      *> made the READ below undefined); EMP-FILE is input-only here.
+      *> 2026-08-08 JAKKRIT - added an edit step that flags bad EMP-SSN,
+      *> EMP-DATE-OF-BIRTH and EMP-GENDER values to an exception report
+      *> instead of letting them print as if they were fine.
+      *> 2026-08-08 JAKKRIT - WS-CURRENT-YEAR now comes from
+      *> FUNCTION CURRENT-DATE instead of a literal, so the YOB check
+      *> doesn't need a recompile every year; EMP-DOB is now checked
+      *> against the actual days in EMP-MOB instead of a flat 1-31,
+      *> so e.g. day 30 of month 2 is caught.
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT EMP-FILE ASSIGN TO "emp1.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+           SELECT EMP-EXCEPTION-FILE ASSIGN TO "emp1-except.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
        FILE SECTION.
        FD  EMP-FILE.
-       01  EMP-DETAILS.
-           88 END-OF-EMP-FILE VALUE HIGH-VALUE .
-           05 EMP-SSN PIC 9(9).
-           05 EMP-NAME.
-              10 EMP-SURNAME PIC X(15).
-              10 EMP-FORNAME PIC X(10).
-           05 EMP-DATE-OF-BIRTH.
-              10 EMP-YOB PIC 9(4).
-              10 EMP-MOB PIC 9(2).
-              10 EMP-DOB PIC 9(2).
-           05 EMP-GENDER PIC X.
+           COPY empdtl.
+
+       FD  EMP-EXCEPTION-FILE.
+       01  EMP-EXCEPTION-LINE.
+           05 EXC-SSN               PIC 9(9).
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 EXC-REASON            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-YEAR          PIC 9(4).
+       01  WS-EXCEPTION-COUNT       PIC 9(7) VALUE ZERO.
+       01  WS-REASON                PIC X(40).
+
+       01  WS-DAYS-IN-MONTH-VALUES.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 29.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 30.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 30.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 30.
+           05 FILLER                PIC 9(2) VALUE 31.
+           05 FILLER                PIC 9(2) VALUE 30.
+           05 FILLER                PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-VALUES.
+           05 WS-DAYS-IN-MONTH      PIC 9(2) OCCURS 12 TIMES.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN OUTPUT EMP-FILE 
-            
-           PERFORM UNTIL END-OF-EMP-FILE 
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR
+
+           OPEN INPUT  EMP-FILE
+           OPEN OUTPUT EMP-EXCEPTION-FILE
+
+           PERFORM UNTIL END-OF-EMP-FILE
               READ EMP-FILE
                  AT END SET END-OF-EMP-FILE TO TRUE
               END-READ
@@ -35,10 +68,57 @@
                  DISPLAY  "SSN : " EMP-SSN
                  DISPLAY  "NAME : " EMP-FORNAME "  " EMP-SURNAME
                  DISPLAY  "DoB : " EMP-YOB "/" EMP-MOB "/" EMP-DOB
-                 DISPLAY  "Gender : " EMP-GENDER 
+                 DISPLAY  "Gender : " EMP-GENDER
+                 PERFORM 002-VALIDATE-EMP THRU 002-EXIT
               END-IF
            END-PERFORM
-           
-           CLOSE EMP-FILE 
-           GOBACK 
+
+           CLOSE EMP-FILE
+           CLOSE EMP-EXCEPTION-FILE
+           DISPLAY "READ-EMP1: EXCEPTIONS WRITTEN " WS-EXCEPTION-COUNT
+           GOBACK
+           .
+
+       002-VALIDATE-EMP.
+           IF EMP-SSN = ZERO THEN
+              MOVE "INVALID SSN - ALL ZERO" TO WS-REASON
+              PERFORM 003-REPORT-EXCEPTION
+           END-IF
+
+           IF EMP-GENDER NOT = "M" AND EMP-GENDER NOT = "F" THEN
+              MOVE "INVALID GENDER - NOT M/F" TO WS-REASON
+              PERFORM 003-REPORT-EXCEPTION
+           END-IF
+
+           IF EMP-YOB < 1900 OR EMP-YOB > WS-CURRENT-YEAR THEN
+              MOVE "INVALID DOB - YEAR OUT OF RANGE" TO WS-REASON
+              PERFORM 003-REPORT-EXCEPTION
+           END-IF
+
+           IF EMP-MOB < 1 OR EMP-MOB > 12 THEN
+              MOVE "INVALID DOB - MONTH OUT OF RANGE" TO WS-REASON
+              PERFORM 003-REPORT-EXCEPTION
+           END-IF
+
+           IF EMP-MOB >= 1 AND EMP-MOB <= 12 THEN
+              IF EMP-DOB < 1 OR EMP-DOB > WS-DAYS-IN-MONTH(EMP-MOB) THEN
+                 MOVE "INVALID DOB - DAY OUT OF RANGE FOR MONTH"
+                    TO WS-REASON
+                 PERFORM 003-REPORT-EXCEPTION
+              END-IF
+           ELSE
+              IF EMP-DOB < 1 OR EMP-DOB > 31 THEN
+                 MOVE "INVALID DOB - DAY OUT OF RANGE" TO WS-REASON
+                 PERFORM 003-REPORT-EXCEPTION
+              END-IF
+           END-IF
+           .
+       002-EXIT.
+           EXIT.
+
+       003-REPORT-EXCEPTION.
+           MOVE EMP-SSN   TO EXC-SSN
+           MOVE WS-REASON TO EXC-REASON
+           WRITE EMP-EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT
            .
