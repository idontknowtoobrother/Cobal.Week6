@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-RUN-GRADES.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: runs the grading chain as one
+      *> controlled job instead of launching WRITE-SCORE1, WRITE-GRADE1
+      *> and the reports by hand - CALLs each step in order, checks
+      *> confirms the step's output dataset exists and is non-empty
+      *> before moving on. Any failure stops the chain instead of
+      *> letting a later step run against a missing or truncated file.
+      *> 2026-08-08 JAKKRIT - each step now resets RETURN-CODE to zero
+      *> before its CALL and checks it afterward. WRITE-SCORE1 and
+      *> WRITE-STU-MAST1 now set RETURN-CODE 8 on a real failure
+      *> (duplicate keys skipped); WRITE-GRADE1 sets it on a missing
+      *> mandatory SCORE-FILE. A non-zero RETURN-CODE fails the chain
+      *> the same as a missing/empty output dataset, alongside (not in
+      *> place of) the VERIFY steps against score.dat/grade.dat.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "score.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STU-ID
+              FILE STATUS IS WS-SCORE-FILE-STATUS.
+           SELECT OPTIONAL GRADE-FILE ASSIGN TO "grade.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GRADE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+           COPY scoredtl.
+
+       FD  GRADE-FILE.
+           COPY gradedtl.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCORE-FILE-STATUS        PIC X(2).
+           88 WS-SCORE-FILE-FOUND      VALUE "00".
+       01  WS-GRADE-FILE-STATUS        PIC X(2).
+           88 WS-GRADE-FILE-FOUND      VALUE "00".
+
+       01  WS-STEP-OK-SW               PIC X VALUE "Y".
+           88 WS-STEP-OK               VALUE "Y".
+           88 WS-STEP-FAILED           VALUE "N".
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM 010-RUN-WRITE-SCORE1
+           IF WS-STEP-OK THEN
+              PERFORM 011-RUN-WRITE-GRADE1
+           END-IF
+           IF WS-STEP-OK THEN
+              PERFORM 012-RUN-GRADE-SUMMARY
+           END-IF
+           IF WS-STEP-OK THEN
+              PERFORM 013-RUN-GRADE-EXPORT1
+           END-IF
+           IF WS-STEP-OK THEN
+              PERFORM 014-RUN-HONOR-ROLL-REPORT
+           END-IF
+
+           IF WS-STEP-OK THEN
+              DISPLAY "BATCH-RUN-GRADES: ALL STEPS COMPLETED"
+           ELSE
+              DISPLAY "BATCH-RUN-GRADES: CHAIN ABORTED"
+           END-IF
+           GOBACK
+           .
+
+       010-RUN-WRITE-SCORE1.
+           DISPLAY "BATCH-RUN-GRADES: STEP 1 - WRITE-SCORE1"
+           MOVE ZERO TO RETURN-CODE
+           CALL "WRITE-SCORE1"
+           IF RETURN-CODE NOT = ZERO THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: WRITE-SCORE1 REPORTED "
+                 "FAILURE (RETURN-CODE " RETURN-CODE ")"
+           ELSE
+              PERFORM 020-VERIFY-SCORE-FILE
+           END-IF
+           .
+
+       011-RUN-WRITE-GRADE1.
+           DISPLAY "BATCH-RUN-GRADES: STEP 2 - WRITE-GRADE1"
+           MOVE ZERO TO RETURN-CODE
+           CALL "WRITE-GRADE1"
+           IF RETURN-CODE NOT = ZERO THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: WRITE-GRADE1 REPORTED "
+                 "FAILURE (RETURN-CODE " RETURN-CODE ")"
+           ELSE
+              PERFORM 021-VERIFY-GRADE-FILE
+           END-IF
+           .
+
+       012-RUN-GRADE-SUMMARY.
+           DISPLAY "BATCH-RUN-GRADES: STEP 3 - GRADE-SUMMARY"
+           MOVE ZERO TO RETURN-CODE
+           CALL "GRADE-SUMMARY"
+           IF RETURN-CODE NOT = ZERO THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: GRADE-SUMMARY REPORTED "
+                 "FAILURE (RETURN-CODE " RETURN-CODE ")"
+           END-IF
+           .
+
+       013-RUN-GRADE-EXPORT1.
+           DISPLAY "BATCH-RUN-GRADES: STEP 4 - GRADE-EXPORT1"
+           MOVE ZERO TO RETURN-CODE
+           CALL "GRADE-EXPORT1"
+           IF RETURN-CODE NOT = ZERO THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: GRADE-EXPORT1 REPORTED "
+                 "FAILURE (RETURN-CODE " RETURN-CODE ")"
+           END-IF
+           .
+
+       014-RUN-HONOR-ROLL-REPORT.
+           DISPLAY "BATCH-RUN-GRADES: STEP 5 - HONOR-ROLL-REPORT"
+           MOVE ZERO TO RETURN-CODE
+           CALL "HONOR-ROLL-REPORT"
+           IF RETURN-CODE NOT = ZERO THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: HONOR-ROLL-REPORT REPORTED "
+                 "FAILURE (RETURN-CODE " RETURN-CODE ")"
+           END-IF
+           .
+
+       020-VERIFY-SCORE-FILE.
+           OPEN INPUT SCORE-FILE
+           IF NOT WS-SCORE-FILE-FOUND THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: SCORE.DAT NOT FOUND AFTER "
+                 "WRITE-SCORE1"
+           ELSE
+              READ SCORE-FILE
+                 AT END
+                    SET WS-STEP-FAILED TO TRUE
+                    DISPLAY "BATCH-RUN-GRADES: SCORE.DAT IS EMPTY "
+                       "AFTER WRITE-SCORE1"
+              END-READ
+              CLOSE SCORE-FILE
+           END-IF
+           .
+
+       021-VERIFY-GRADE-FILE.
+           OPEN INPUT GRADE-FILE
+           IF NOT WS-GRADE-FILE-FOUND THEN
+              SET WS-STEP-FAILED TO TRUE
+              DISPLAY "BATCH-RUN-GRADES: GRADE.DAT NOT FOUND AFTER "
+                 "WRITE-GRADE1"
+           ELSE
+              READ GRADE-FILE
+                 AT END
+                    SET WS-STEP-FAILED TO TRUE
+                    DISPLAY "BATCH-RUN-GRADES: GRADE.DAT IS EMPTY "
+                       "AFTER WRITE-GRADE1"
+              END-READ
+              CLOSE GRADE-FILE
+           END-IF
+           .
