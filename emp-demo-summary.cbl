@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-DEMO-SUMMARY.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: reads emp1.dat and prints a headcount
+      *> breakdown by EMP-GENDER and by birth decade (derived from
+      *> EMP-YOB), the same kind of DISTRIBUTION report GRADE-SUMMARY
+      *> prints for grade.dat.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE ASSIGN TO "emp1.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE.
+           COPY empdtl.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-TOTALS.
+           05 WS-EMP-COUNT             PIC 9(7) VALUE ZERO.
+           05 WS-MALE-COUNT            PIC 9(7) VALUE ZERO.
+           05 WS-FEMALE-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-OTHER-GENDER-COUNT    PIC 9(7) VALUE ZERO.
+
+       01  WS-DECADE-START             PIC 9(4) VALUE ZERO.
+
+       01  WS-DECADE-TABLE.
+           05 WS-DECADE-ENTRY OCCURS 13 TIMES
+                 INDEXED BY WS-DECADE-IDX.
+              10 WS-DECADE-YEAR        PIC 9(4).
+              10 WS-DECADE-COUNT       PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM 010-INIT-DECADE-TABLE
+
+           OPEN INPUT EMP-FILE
+           PERFORM UNTIL WS-EOF
+              READ EMP-FILE
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+              IF NOT WS-EOF THEN
+                 PERFORM 020-ACCUMULATE
+              END-IF
+           END-PERFORM
+           CLOSE EMP-FILE
+
+           PERFORM 030-PRINT-SUMMARY
+           GOBACK
+           .
+
+       010-INIT-DECADE-TABLE.
+           MOVE 1900 TO WS-DECADE-START
+           PERFORM VARYING WS-DECADE-IDX FROM 1 BY 1
+              UNTIL WS-DECADE-IDX > 13
+              MOVE WS-DECADE-START TO WS-DECADE-YEAR(WS-DECADE-IDX)
+              ADD 10 TO WS-DECADE-START
+           END-PERFORM
+           .
+
+       020-ACCUMULATE.
+           ADD 1 TO WS-EMP-COUNT
+
+           EVALUATE EMP-GENDER
+              WHEN "M"
+                 ADD 1 TO WS-MALE-COUNT
+              WHEN "F"
+                 ADD 1 TO WS-FEMALE-COUNT
+              WHEN OTHER
+                 ADD 1 TO WS-OTHER-GENDER-COUNT
+           END-EVALUATE
+
+           DIVIDE EMP-YOB BY 10 GIVING WS-DECADE-START
+           MULTIPLY WS-DECADE-START BY 10 GIVING WS-DECADE-START
+
+           SET WS-DECADE-IDX TO 1
+           SEARCH WS-DECADE-ENTRY
+              AT END
+                 DISPLAY "EMP-DEMO-SUMMARY: YEAR OF BIRTH OUT OF RANGE "
+                    EMP-YOB " FOR " EMP-SSN
+              WHEN WS-DECADE-YEAR(WS-DECADE-IDX) = WS-DECADE-START
+                 ADD 1 TO WS-DECADE-COUNT(WS-DECADE-IDX)
+           END-SEARCH
+           .
+
+       030-PRINT-SUMMARY.
+           DISPLAY "=========================================="
+           DISPLAY "EMPLOYEE DEMOGRAPHIC SUMMARY"
+           DISPLAY "=========================================="
+           DISPLAY "TOTAL EMPLOYEES    : " WS-EMP-COUNT
+           DISPLAY "MALE               : " WS-MALE-COUNT
+           DISPLAY "FEMALE             : " WS-FEMALE-COUNT
+           DISPLAY "OTHER/UNKNOWN      : " WS-OTHER-GENDER-COUNT
+           DISPLAY "------------------------------------------"
+           DISPLAY "BY BIRTH DECADE"
+           PERFORM VARYING WS-DECADE-IDX FROM 1 BY 1
+              UNTIL WS-DECADE-IDX > 13
+              IF WS-DECADE-COUNT(WS-DECADE-IDX) > ZERO THEN
+                 DISPLAY "  " WS-DECADE-YEAR(WS-DECADE-IDX) "S : "
+                    WS-DECADE-COUNT(WS-DECADE-IDX)
+              END-IF
+           END-PERFORM
+           .
