@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HONOR-ROLL-REPORT.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: reads grade.dat, maps each letter
+      *> GRADE to a GPA point value, and lists every student at or
+      *> above the honor-roll threshold. The GRADE-to-point table and
+      *> the threshold both come from optional control files, the same
+      *> way WRITE-GRADE1 externalizes its grading scale, and fall back
+      *> to the department's standard 4.0 scale and a 3.50 threshold
+      *> when those files are absent.
+      *> 2026-08-08 JAKKRIT - guard the GPA-scale load against a
+      *> control file with more than 10 rows, matching WRITE-GRADE1's
+      *> grade-scale load.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "grade.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL GPA-SCALE-FILE ASSIGN TO "gpa-scale.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GPA-FILE-STATUS.
+           SELECT OPTIONAL HONOR-ROLL-CFG-FILE
+              ASSIGN TO "honor-roll.cfg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CFG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY gradedtl.
+
+       FD  GPA-SCALE-FILE.
+       01  GPA-SCALE-RECORD.
+           05 GPA-SCALE-GRADE          PIC X(2).
+           05 GPA-SCALE-POINTS         PIC 9V9(2).
+
+       FD  HONOR-ROLL-CFG-FILE.
+       01  HONOR-ROLL-CFG-RECORD.
+           05 CFG-HONOR-THRESHOLD      PIC 9V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+
+       01  WS-GPA-FILE-STATUS          PIC X(2).
+           88 WS-GPA-FILE-FOUND        VALUE "00".
+       01  WS-GPA-EOF-SW               PIC X VALUE "N".
+           88 WS-GPA-EOF               VALUE "Y".
+       01  WS-GPA-COUNT                PIC 9(2) VALUE ZERO.
+       01  WS-GPA-TABLE.
+           05 WS-GPA-ENTRY OCCURS 1 TO 10 TIMES
+                 DEPENDING ON WS-GPA-COUNT
+                 INDEXED BY WS-GPA-IDX.
+              10 WS-GPA-GRADE          PIC X(2).
+              10 WS-GPA-POINTS         PIC 9V9(2).
+
+       01  WS-CFG-FILE-STATUS          PIC X(2).
+           88 WS-CFG-FILE-FOUND        VALUE "00".
+       01  WS-HONOR-THRESHOLD          PIC 9V9(2) VALUE 3.50.
+
+       01  WS-STU-POINTS                PIC 9V9(2).
+
+       01  WS-TOTALS.
+           05 WS-STUDENT-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-HONOR-COUNT           PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM 005-LOAD-GPA-SCALE THRU 005-EXIT
+           PERFORM 006-LOAD-THRESHOLD THRU 006-EXIT
+
+           OPEN INPUT GRADE-FILE
+
+           DISPLAY "=========================================="
+           DISPLAY "HONOR ROLL REPORT - THRESHOLD " WS-HONOR-THRESHOLD
+           DISPLAY "=========================================="
+
+           PERFORM UNTIL WS-EOF
+              READ GRADE-FILE
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+              IF NOT WS-EOF THEN
+                 PERFORM 010-PROCESS-STUDENT
+              END-IF
+           END-PERFORM
+
+           CLOSE GRADE-FILE
+
+           DISPLAY "------------------------------------------"
+           DISPLAY "STUDENTS GRADED    : " WS-STUDENT-COUNT
+           DISPLAY "HONOR ROLL COUNT   : " WS-HONOR-COUNT
+           GOBACK
+           .
+
+       010-PROCESS-STUDENT.
+           ADD 1 TO WS-STUDENT-COUNT
+           PERFORM 020-LOOKUP-POINTS
+           IF WS-STU-POINTS >= WS-HONOR-THRESHOLD THEN
+              ADD 1 TO WS-HONOR-COUNT
+              DISPLAY "  " STU-ID " " STU-SURNAME " " STU-FORNAME
+                 " " GRADE " " WS-STU-POINTS
+           END-IF
+           .
+
+       020-LOOKUP-POINTS.
+           MOVE ZERO TO WS-STU-POINTS
+           SET WS-GPA-IDX TO 1
+           SEARCH WS-GPA-ENTRY
+              AT END
+                 DISPLAY "HONOR-ROLL-REPORT: UNKNOWN GRADE " GRADE
+                    " FOR " STU-ID
+              WHEN WS-GPA-GRADE(WS-GPA-IDX) = GRADE
+                 MOVE WS-GPA-POINTS(WS-GPA-IDX) TO WS-STU-POINTS
+           END-SEARCH
+           .
+
+       005-LOAD-GPA-SCALE.
+           OPEN INPUT GPA-SCALE-FILE
+           IF WS-GPA-FILE-FOUND THEN
+              PERFORM UNTIL WS-GPA-EOF
+                 READ GPA-SCALE-FILE
+                    AT END SET WS-GPA-EOF TO TRUE
+                 END-READ
+                 IF NOT WS-GPA-EOF THEN
+                    IF WS-GPA-COUNT < 10 THEN
+                       ADD 1 TO WS-GPA-COUNT
+                       MOVE GPA-SCALE-GRADE
+                          TO WS-GPA-GRADE(WS-GPA-COUNT)
+                       MOVE GPA-SCALE-POINTS
+                          TO WS-GPA-POINTS(WS-GPA-COUNT)
+                    ELSE
+                       DISPLAY "HONOR-ROLL-REPORT: GPA-SCALE.DAT HAS "
+                          "MORE THAN 10 ROWS, EXTRA ROWS IGNORED"
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE GPA-SCALE-FILE
+           ELSE
+              PERFORM 007-DEFAULT-GPA-SCALE
+           END-IF
+           .
+       005-EXIT.
+           EXIT.
+
+       007-DEFAULT-GPA-SCALE.
+           MOVE 8 TO WS-GPA-COUNT
+           MOVE "A "  TO WS-GPA-GRADE(1)
+           MOVE 4.00  TO WS-GPA-POINTS(1)
+           MOVE "B+"  TO WS-GPA-GRADE(2)
+           MOVE 3.50  TO WS-GPA-POINTS(2)
+           MOVE "B "  TO WS-GPA-GRADE(3)
+           MOVE 3.00  TO WS-GPA-POINTS(3)
+           MOVE "C+"  TO WS-GPA-GRADE(4)
+           MOVE 2.50  TO WS-GPA-POINTS(4)
+           MOVE "C "  TO WS-GPA-GRADE(5)
+           MOVE 2.00  TO WS-GPA-POINTS(5)
+           MOVE "D+"  TO WS-GPA-GRADE(6)
+           MOVE 1.50  TO WS-GPA-POINTS(6)
+           MOVE "D "  TO WS-GPA-GRADE(7)
+           MOVE 1.00  TO WS-GPA-POINTS(7)
+           MOVE "F "  TO WS-GPA-GRADE(8)
+           MOVE 0.00  TO WS-GPA-POINTS(8)
+           .
+
+       006-LOAD-THRESHOLD.
+           OPEN INPUT HONOR-ROLL-CFG-FILE
+           IF WS-CFG-FILE-FOUND THEN
+              READ HONOR-ROLL-CFG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CFG-HONOR-THRESHOLD TO WS-HONOR-THRESHOLD
+              END-READ
+              CLOSE HONOR-ROLL-CFG-FILE
+           END-IF
+           .
+       006-EXIT.
+           EXIT.
