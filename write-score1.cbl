@@ -1,55 +1,151 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. WRITE-GRADE1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-SCORE1.
        AUTHOR. JAKKRIT
 
-       ENVIRONMENT DIVISION. 
+      *> 2026-08-08 JAKKRIT - corrected PROGRAM-ID (was WRITE-GRADE1,
+      *> a copy/paste leftover that collided with the grading program).
+      *> 2026-08-08 JAKKRIT - SCORE-FILE is now keyed on STU-ID so
+      *> WRITE-GRADE1 can restart partway through and MAINT-SCORE1 can
+      *> apply transactions by key.
+      *> 2026-08-08 JAKKRIT - SCORE-DETAIL now carries TERM-ID, and each
+      *> record written also appends to score-hist.dat, so rerunning
+      *> this program for a new term doesn't erase prior terms' scores.
+      *> 2026-08-08 JAKKRIT - the run's TERM-ID now comes from the
+      *> optional term.cfg control file instead of a literal, so moving
+      *> to the next term doesn't need a recompile; falls back to
+      *> "2026S1" when the control file is absent.
+      *> 2026-08-08 JAKKRIT - WRITE SCORE-DETAIL against the now-indexed
+      *> SCORE-FILE now carries INVALID KEY/NOT INVALID KEY, the same
+      *> pattern used on every other indexed WRITE in this program.
+      *> 2026-08-08 JAKKRIT - SCORE-HIST-FILE is now SELECT OPTIONAL
+      *> with a FILE STATUS, same as term.cfg/grade-scale.dat; OPEN
+      *> EXTEND on a missing mandatory file aborts the run (status 35)
+      *> instead of creating it, which meant a fresh environment with
+      *> no score-hist.dat yet couldn't run this program at all. OPEN
+      *> EXTEND on a missing OPTIONAL file creates it instead (status
+      *> 05). SCORE-HIST-DETAIL also moved into
+      *> copybooks/scorehistdtl.cpy, shared with MAINT-SCORE1.
+      *> 2026-08-08 JAKKRIT - now sets RETURN-CODE 8 when duplicate
+      *> STU-ID(s) were skipped, so a caller chaining this program (see
+      *> BATCH-RUN-GRADES) can tell a partial load from a clean one
+      *> instead of only seeing the DISPLAY.
+
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT SCORE-FILE ASSIGN TO "score.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION. 
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STU-ID.
+           SELECT OPTIONAL SCORE-HIST-FILE ASSIGN TO "score-hist.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCORE-HIST-STATUS.
+           SELECT OPTIONAL TERM-CFG-FILE ASSIGN TO "term.cfg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TERM-CFG-STATUS.
+       DATA DIVISION.
        FILE SECTION.
        FD  SCORE-FILE.
-       01  SCORE-DETAIL.
-           05 STU-ID PIC X(8).
-           05 MIDTERM PIC 9(2)V9(2).
-           05 FINAL-SCORE PIC 9(2)V9(2).
-           05 PROJECT-SCORE PIC 9(2)V9(2).
+           COPY scoredtl.
+
+       FD  SCORE-HIST-FILE.
+           COPY scorehistdtl.
+
+       FD  TERM-CFG-FILE.
+       01  TERM-CFG-RECORD.
+           05 CFG-TERM-ID             PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TERM-CFG-STATUS         PIC X(2).
+           88 WS-TERM-CFG-FOUND       VALUE "00".
+       01  WS-SCORE-HIST-STATUS       PIC X(2).
+       01  WS-RUN-TERM-ID             PIC X(6) VALUE "2026S1".
+       01  WS-ERROR-COUNT             PIC 9(7) VALUE ZERO.
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN OUTPUT SCORE-FILE 
+           PERFORM 005-LOAD-TERM-ID THRU 005-EXIT
+
+           OPEN OUTPUT SCORE-FILE
+           OPEN EXTEND SCORE-HIST-FILE
+           IF WS-SCORE-HIST-STATUS NOT = "00" AND NOT = "05" THEN
+              DISPLAY "WRITE-SCORE1: SCORE-HIST-FILE OPEN STATUS "
+                 WS-SCORE-HIST-STATUS
+           END-IF
+
+           MOVE WS-RUN-TERM-ID TO TERM-ID
 
            MOVE "39030001" TO STU-ID
            MOVE "34.05" TO MIDTERM
            MOVE "25.25" TO FINAL-SCORE
            MOVE "10.8" TO PROJECT-SCORE
-           WRITE SCORE-DETAIL
+           PERFORM WRITE-SCORE-RECORD
 
            MOVE "39030002" TO STU-ID
            MOVE "20" TO MIDTERM
            MOVE "20" TO FINAL-SCORE
            MOVE "10" TO PROJECT-SCORE
-           WRITE SCORE-DETAIL
+           PERFORM WRITE-SCORE-RECORD
 
            MOVE "39030003" TO STU-ID
            MOVE "30.8" TO MIDTERM
            MOVE "40" TO FINAL-SCORE
            MOVE "14.25" TO PROJECT-SCORE
-           WRITE SCORE-DETAIL
+           PERFORM WRITE-SCORE-RECORD
 
            MOVE "39030004" TO STU-ID
            MOVE "10.8" TO MIDTERM
            MOVE "20" TO FINAL-SCORE
            MOVE "4.25" TO PROJECT-SCORE
-           WRITE SCORE-DETAIL
+           PERFORM WRITE-SCORE-RECORD
 
            MOVE "39030005" TO STU-ID
            MOVE "40" TO MIDTERM
            MOVE "40" TO FINAL-SCORE
            MOVE "20" TO PROJECT-SCORE
-           WRITE SCORE-DETAIL 
+           PERFORM WRITE-SCORE-RECORD
+
+           CLOSE SCORE-FILE
+           CLOSE SCORE-HIST-FILE
+           IF WS-ERROR-COUNT > ZERO THEN
+              DISPLAY "WRITE-SCORE1: " WS-ERROR-COUNT
+                 " DUPLICATE STU-ID(S) SKIPPED"
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           GOBACK
+           .
+
+       WRITE-SCORE-RECORD.
+           WRITE SCORE-DETAIL
+              INVALID KEY
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "WRITE-SCORE1: DUPLICATE STU-ID SKIPPED "
+                    STU-ID
+              NOT INVALID KEY
+                 PERFORM APPEND-HISTORY
+           END-WRITE
+           .
+
+       APPEND-HISTORY.
+           MOVE TERM-ID        TO HIST-TERM-ID
+           MOVE STU-ID         TO HIST-STU-ID
+           MOVE MIDTERM        TO HIST-MIDTERM
+           MOVE FINAL-SCORE    TO HIST-FINAL-SCORE
+           MOVE PROJECT-SCORE  TO HIST-PROJECT-SCORE
+           MOVE "A"            TO HIST-ACTION
+           WRITE SCORE-HIST-DETAIL
+           .
 
-           CLOSE SCORE-FILE 
-           GOBACK 
+       005-LOAD-TERM-ID.
+           OPEN INPUT TERM-CFG-FILE
+           IF WS-TERM-CFG-FOUND THEN
+              READ TERM-CFG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CFG-TERM-ID TO WS-RUN-TERM-ID
+              END-READ
+              CLOSE TERM-CFG-FILE
+           END-IF
            .
+       005-EXIT.
+           EXIT.
