@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINT-SCORE1.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: applies add/change/delete
+      *> transactions from score-txn.dat against score.dat (keyed on
+      *> STU-ID), so correcting a score is a data change instead of
+      *> editing and recompiling WRITE-SCORE1.
+      *> 2026-08-08 JAKKRIT - transactions now carry TXN-TERM-ID, moved
+      *> into TERM-ID on add/change, since SCORE-DETAIL is now
+      *> term-stamped.
+      *> 2026-08-08 JAKKRIT - add/change/delete now append to
+      *> score-hist.dat, the same as WRITE-SCORE1, so a correction made
+      *> through maintenance shows up in the score history instead of
+      *> only the original load; deletes are read first so the history
+      *> entry still carries the scores that existed before removal.
+      *> 2026-08-08 JAKKRIT - SCORE-HIST-FILE is now SELECT OPTIONAL
+      *> with a FILE STATUS, same as WRITE-SCORE1; OPEN EXTEND on a
+      *> missing mandatory file aborts the run (status 35) instead of
+      *> creating it, which meant a fresh environment with no
+      *> score-hist.dat yet couldn't run maintenance at all.
+      *> SCORE-HIST-DETAIL also moved into copybooks/scorehistdtl.cpy,
+      *> shared with WRITE-SCORE1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCORE-FILE ASSIGN TO "score.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS STU-ID
+              FILE STATUS IS WS-SCORE-FILE-STATUS.
+           SELECT SCORE-TXN-FILE ASSIGN TO "score-txn.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SCORE-HIST-FILE ASSIGN TO "score-hist.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCORE-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+           COPY scoredtl.
+
+       FD  SCORE-TXN-FILE.
+       01  SCORE-TXN-RECORD.
+           05 TXN-CODE                PIC X.
+              88 TXN-IS-ADD           VALUE "A".
+              88 TXN-IS-CHANGE        VALUE "C".
+              88 TXN-IS-DELETE        VALUE "D".
+           05 TXN-TERM-ID             PIC X(6).
+           05 TXN-STU-ID              PIC X(8).
+           05 TXN-MIDTERM             PIC 9(2)V9(2).
+           05 TXN-FINAL-SCORE         PIC 9(2)V9(2).
+           05 TXN-PROJECT-SCORE       PIC 9(2)V9(2).
+
+       FD  SCORE-HIST-FILE.
+           COPY scorehistdtl.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCORE-HIST-STATUS       PIC X(2).
+       01  WS-SCORE-FILE-STATUS       PIC X(2).
+       01  WS-TXN-EOF-SW              PIC X VALUE "N".
+           88 WS-TXN-EOF              VALUE "Y".
+
+       01  WS-TOTALS.
+           05 WS-TXN-READ-COUNT       PIC 9(7) VALUE ZERO.
+           05 WS-ADD-COUNT            PIC 9(7) VALUE ZERO.
+           05 WS-CHANGE-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-DELETE-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-ERROR-COUNT          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           OPEN I-O   SCORE-FILE
+           OPEN INPUT SCORE-TXN-FILE
+           OPEN EXTEND SCORE-HIST-FILE
+           IF WS-SCORE-HIST-STATUS NOT = "00" AND NOT = "05" THEN
+              DISPLAY "MAINT-SCORE1: SCORE-HIST-FILE OPEN STATUS "
+                 WS-SCORE-HIST-STATUS
+           END-IF
+
+           PERFORM UNTIL WS-TXN-EOF
+              READ SCORE-TXN-FILE
+                 AT END SET WS-TXN-EOF TO TRUE
+              END-READ
+              IF NOT WS-TXN-EOF THEN
+                 ADD 1 TO WS-TXN-READ-COUNT
+                 PERFORM 001-APPLY-TXN THRU 001-EXIT
+              END-IF
+           END-PERFORM
+
+           CLOSE SCORE-FILE
+           CLOSE SCORE-TXN-FILE
+           CLOSE SCORE-HIST-FILE
+
+           PERFORM 002-PRINT-TOTALS
+           GOBACK
+           .
+
+       001-APPLY-TXN.
+           EVALUATE TRUE
+              WHEN TXN-IS-ADD
+                 PERFORM 010-ADD-SCORE
+              WHEN TXN-IS-CHANGE
+                 PERFORM 020-CHANGE-SCORE
+              WHEN TXN-IS-DELETE
+                 PERFORM 030-DELETE-SCORE
+              WHEN OTHER
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "MAINT-SCORE1: UNKNOWN TXN-CODE " TXN-CODE
+                    " FOR " TXN-STU-ID
+           END-EVALUATE
+           .
+       001-EXIT.
+           EXIT.
+
+       010-ADD-SCORE.
+           MOVE TXN-TERM-ID       TO TERM-ID
+           MOVE TXN-STU-ID        TO STU-ID
+           MOVE TXN-MIDTERM       TO MIDTERM
+           MOVE TXN-FINAL-SCORE   TO FINAL-SCORE
+           MOVE TXN-PROJECT-SCORE TO PROJECT-SCORE
+           WRITE SCORE-DETAIL
+              INVALID KEY
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "MAINT-SCORE1: ADD FAILED, DUPLICATE STU-ID "
+                    TXN-STU-ID
+              NOT INVALID KEY
+                 ADD 1 TO WS-ADD-COUNT
+                 MOVE "A" TO HIST-ACTION
+                 PERFORM 040-APPEND-HISTORY
+           END-WRITE
+           .
+
+       020-CHANGE-SCORE.
+           MOVE TXN-STU-ID TO STU-ID
+           READ SCORE-FILE
+              INVALID KEY
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "MAINT-SCORE1: CHANGE FAILED, NOT FOUND "
+                    TXN-STU-ID
+              NOT INVALID KEY
+                 MOVE TXN-TERM-ID       TO TERM-ID
+                 MOVE TXN-MIDTERM       TO MIDTERM
+                 MOVE TXN-FINAL-SCORE   TO FINAL-SCORE
+                 MOVE TXN-PROJECT-SCORE TO PROJECT-SCORE
+                 REWRITE SCORE-DETAIL
+                    INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY "MAINT-SCORE1: REWRITE FAILED "
+                          TXN-STU-ID
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CHANGE-COUNT
+                       MOVE "C" TO HIST-ACTION
+                       PERFORM 040-APPEND-HISTORY
+                 END-REWRITE
+           END-READ
+           .
+
+       030-DELETE-SCORE.
+           MOVE TXN-STU-ID TO STU-ID
+           READ SCORE-FILE
+              INVALID KEY
+                 ADD 1 TO WS-ERROR-COUNT
+                 DISPLAY "MAINT-SCORE1: DELETE FAILED, NOT FOUND "
+                    TXN-STU-ID
+              NOT INVALID KEY
+                 DELETE SCORE-FILE
+                    INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY "MAINT-SCORE1: DELETE FAILED "
+                          TXN-STU-ID
+                    NOT INVALID KEY
+                       ADD 1 TO WS-DELETE-COUNT
+                       MOVE "D" TO HIST-ACTION
+                       PERFORM 040-APPEND-HISTORY
+                 END-DELETE
+           END-READ
+           .
+
+       040-APPEND-HISTORY.
+           MOVE TERM-ID        TO HIST-TERM-ID
+           MOVE STU-ID         TO HIST-STU-ID
+           MOVE MIDTERM        TO HIST-MIDTERM
+           MOVE FINAL-SCORE    TO HIST-FINAL-SCORE
+           MOVE PROJECT-SCORE  TO HIST-PROJECT-SCORE
+           WRITE SCORE-HIST-DETAIL
+           .
+
+       002-PRINT-TOTALS.
+           DISPLAY "=========================================="
+           DISPLAY "MAINT-SCORE1 CONTROL TOTALS"
+           DISPLAY "=========================================="
+           DISPLAY "TRANSACTIONS READ : " WS-TXN-READ-COUNT
+           DISPLAY "ADDED              : " WS-ADD-COUNT
+           DISPLAY "CHANGED            : " WS-CHANGE-COUNT
+           DISPLAY "DELETED            : " WS-DELETE-COUNT
+           DISPLAY "ERRORS             : " WS-ERROR-COUNT
+           .
