@@ -1,68 +1,552 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WRITE-GRADE1.
        AUTHOR. JAKKRIT
 
-       ENVIRONMENT DIVISION. 
+      *> 2026-08-08 JAKKRIT - grading-scale cutoffs now come from
+      *> grade-scale.dat (highest cutoff first) instead of literals in
+      *> 001-PROCESS's EVALUATE, so the department can move the curve
+      *> without a recompile. The file is optional; when it is missing
+      *> the long-standing 80/75/70/65/60/55/50 scale is used as-is.
+      *> 2026-08-08 JAKKRIT - SCORE-FILE is now keyed on STU-ID and the
+      *> run checkpoints every WS-CKPT-INTERVAL students to
+      *> grade-ckpt.dat, so a restart can START past students already
+      *> graded instead of reprocessing score.dat from the top.
+      *> 2026-08-08 JAKKRIT - SUM-SCORE is now a weighted combination of
+      *> the three components (final 50%/midterm 30%/project 20% by
+      *> default) instead of a flat sum; weights are read from the
+      *> optional grade-weights.dat so they can be set per course/term.
+      *> 2026-08-08 JAKKRIT - TERM-ID carries through from SCORE-DETAIL
+      *> to GRADE-DETAIL, and every graded record is also appended to
+      *> grade-hist.dat so last term's grades survive this term's run.
+      *> 2026-08-08 JAKKRIT - fixed restart handling: GRADE-FILE and
+      *> SCORE-REJECT-FILE now open EXTEND (not OUTPUT) when resuming
+      *> from a checkpoint, so a restart after an abend no longer wipes
+      *> out what the interrupted run already wrote; grade-ckpt.dat
+      *> is cleared once a run reaches true end of file instead of
+      *> being rewritten with the last STU-ID, so a normal rerun next
+      *> term starts clean instead of reading a stale checkpoint.
+      *> STUDENT-FILE is now optional, matching the other control
+      *> files, so a run with no stu-mast.dat built yet still grades -
+      *> it just can't attach names.
+      *> 2026-08-08 JAKKRIT - CHECKPOINT-RECORD now carries CKPT-TERM-ID
+      *> alongside CKPT-STU-ID, and a checkpoint is only honored when it
+      *> matches this run's TERM-ID (from the same term.cfg control
+      *> file WRITE-SCORE1 uses). A checkpoint left behind by an
+      *> abended run is a genuine resume signal only for that same
+      *> term; against a different term - next term's run, or a rerun
+      *> after score.dat was rebuilt - it is stale and now ignored
+      *> instead of silently skipping every STU-ID up to it.
+      *> 2026-08-08 JAKKRIT - GRADE-FILE, SCORE-REJECT-FILE and
+      *> GRADE-HIST-FILE are now SELECT OPTIONAL with a FILE STATUS.
+      *> OPEN EXTEND on a missing mandatory file aborts the run (status
+      *> 35) instead of creating it - on GRADE-HIST-FILE that meant a
+      *> fresh environment with no grade-hist.dat yet couldn't run this
+      *> program at all, and on GRADE-FILE/SCORE-REJECT-FILE it meant a
+      *> stray leftover grade-ckpt.dat with no matching grade.dat or
+      *> score-reject.dat would abend the restart path the same way.
+      *> OPEN EXTEND on a missing OPTIONAL file creates it instead
+      *> (status 05).
+      *> 2026-08-08 JAKKRIT - dropped the in-run duplicate-STU-ID check
+      *> (013-CHECK-DUPLICATE): now that SCORE-FILE is INDEXED and keyed
+      *> uniquely on STU-ID, WRITE-SCORE1's and MAINT-SCORE1's WRITE/
+      *> INVALID KEY already reject any duplicate before it ever reaches
+      *> score.dat, so a sequential read of SCORE-FILE can never present
+      *> the same STU-ID twice - the check could no longer fire.
+      *> Uniqueness is enforced at the file level now, not in this
+      *> program's edit step.
+      *> 2026-08-08 JAKKRIT - CLOSE STUDENT-FILE no longer checks
+      *> WS-STUDENT-FILE-FOUND first. OPEN INPUT on the optional file
+      *> succeeds (status 00 or 05) whether or not stu-mast.dat actually
+      *> exists, so it is always a real open that needs a real close;
+      *> the found-check still guards the lookup itself in
+      *> 003-LOOKUP-STUDENT-NAME, where it belongs.
+      *> 2026-08-08 JAKKRIT - SCORE-FILE's OPEN INPUT status is now
+      *> checked before the run does anything else. SCORE-FILE is
+      *> mandatory, so a missing score.dat now aborts cleanly with
+      *> RETURN-CODE 8 instead of the program silently reading zero
+      *> records and writing an empty grade.dat.
+      *> 2026-08-08 JAKKRIT - grade-ckpt.dat now also carries the
+      *> control totals alongside the term and STU-ID, restored on a
+      *> matching-term restart. Before this, a restarted run's end-of-
+      *> job totals only covered the records processed after the
+      *> checkpoint, not the full batch.
+      *> 2026-08-08 JAKKRIT - the grade-scale.dat table is sorted
+      *> descending by cutoff after loading (016-SORT-SCALE-DESCENDING),
+      *> since 002-ASSIGN-GRADE's SEARCH depends on that order and the
+      *> whole point of externalizing the scale is letting non-
+      *> programmer staff maintain the file.
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT SCORE-FILE ASSIGN TO "score.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT GRADE-FILE ASSIGN TO "grade.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS STU-ID
+              FILE STATUS IS WS-SCORE-FILE-STATUS.
+           SELECT OPTIONAL GRADE-FILE ASSIGN TO "grade.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GRADE-FILE-STATUS.
+           SELECT OPTIONAL GRADE-SCALE-FILE ASSIGN TO "grade-scale.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCALE-FILE-STATUS.
+           SELECT OPTIONAL STUDENT-FILE ASSIGN TO "stu-mast.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS SM-STU-ID
+              FILE STATUS IS WS-STUDENT-FILE-STATUS.
+           SELECT OPTIONAL SCORE-REJECT-FILE
+              ASSIGN TO "score-reject.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCORE-REJECT-STATUS.
+           SELECT OPTIONAL GRADE-WEIGHT-FILE
+              ASSIGN TO "grade-weights.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-WEIGHT-FILE-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "grade-ckpt.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT OPTIONAL GRADE-HIST-FILE ASSIGN TO "grade-hist.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GRADE-HIST-STATUS.
+           SELECT OPTIONAL TERM-CFG-FILE ASSIGN TO "term.cfg"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TERM-CFG-STATUS.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
        FD  SCORE-FILE.
-       01  SCORE-DETAIL.
-           88 END-OF-SCORE-FILE VALUE HIGH-VALUE .
-           05 STU-ID PIC X(8).
-           05 MIDTERM PIC 9(2)V9(2).
-           05 FINAL-SCORE PIC 9(2)V9(2).
-           05 PROJECT-SCORE PIC 9(2)V9(2).
+           COPY scoredtl.
 
        FD  GRADE-FILE.
-       01  GRADE-DETAIL.
-           05    STU-ID      PIC X(8).
-           05    SUM-SCORE   PIC 9(3)V9(2).
-           05    GRADE       PIC X(2).
+           COPY gradedtl.
+
+       FD  STUDENT-FILE.
+           COPY studmast.
+
+       FD  SCORE-REJECT-FILE.
+       01  SCORE-REJECT-LINE.
+           05 REJ-STU-ID              PIC X(8).
+           05 FILLER                  PIC X(3) VALUE SPACES.
+           05 REJ-REASON              PIC X(40).
+
+       FD  GRADE-SCALE-FILE.
+       01  GRADE-SCALE-RECORD.
+           05 GS-GRADE               PIC X(2).
+           05 GS-CUTOFF              PIC 9(3)V9(2).
+
+       FD  GRADE-WEIGHT-FILE.
+       01  GRADE-WEIGHT-RECORD.
+           05 GW-MIDTERM-WEIGHT       PIC 9(3)V9(2).
+           05 GW-FINAL-WEIGHT         PIC 9(3)V9(2).
+           05 GW-PROJECT-WEIGHT       PIC 9(3)V9(2).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-TERM-ID            PIC X(6).
+           05 CKPT-STU-ID             PIC X(8).
+           05 CKPT-SCORE-READ-COUNT   PIC 9(7).
+           05 CKPT-GRADE-WRITE-COUNT  PIC 9(7).
+           05 CKPT-REJECT-COUNT       PIC 9(7).
+           05 CKPT-SUM-SCORE-TOTAL    PIC 9(9)V9(2).
+
+       FD  TERM-CFG-FILE.
+       01  TERM-CFG-RECORD.
+           05 CFG-TERM-ID             PIC X(6).
+
+       FD  GRADE-HIST-FILE.
+       01  GRADE-HIST-DETAIL.
+           05 HIST-TERM-ID            PIC X(6).
+           05 HIST-STU-ID             PIC X(8).
+           05 HIST-STU-NAME.
+              10 HIST-SURNAME         PIC X(15).
+              10 HIST-FORNAME         PIC X(10).
+           05 HIST-SUM-SCORE          PIC 9(3)V9(2).
+           05 HIST-GRADE              PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SCORE-FILE-STATUS      PIC X(2).
+       01  WS-SCALE-FILE-STATUS      PIC X(2).
+           88 WS-SCALE-FILE-FOUND    VALUE "00".
+       01  WS-STUDENT-FILE-STATUS    PIC X(2).
+           88 WS-STUDENT-FILE-FOUND  VALUE "00".
+       01  WS-CKPT-FILE-STATUS       PIC X(2).
+           88 WS-CKPT-FILE-FOUND     VALUE "00".
+       01  WS-TERM-CFG-STATUS        PIC X(2).
+           88 WS-TERM-CFG-FOUND      VALUE "00".
+       01  WS-GRADE-FILE-STATUS      PIC X(2).
+       01  WS-SCORE-REJECT-STATUS    PIC X(2).
+       01  WS-GRADE-HIST-STATUS      PIC X(2).
+
+       01  WS-RUN-TERM-ID             PIC X(6) VALUE "2026S1".
+       01  WS-CKPT-INTERVAL          PIC 9(4) VALUE 100.
+       01  WS-CHECKPOINT-STU-ID      PIC X(8) VALUE SPACES.
+       01  WS-SINCE-CHECKPOINT       PIC 9(4) VALUE ZERO.
+
+       01  WS-SCALE-COUNT            PIC 9(2) VALUE ZERO.
+       01  WS-SCALE-EOF-SW           PIC X VALUE "N".
+           88 WS-SCALE-EOF           VALUE "Y".
+
+       01  WS-SCALE-TABLE.
+           05 WS-SCALE-ENTRY OCCURS 1 TO 10 TIMES
+                 DEPENDING ON WS-SCALE-COUNT
+                 INDEXED BY WS-SCALE-IDX.
+              10 WS-SCALE-GRADE      PIC X(2).
+              10 WS-SCALE-CUTOFF     PIC 9(3)V9(2).
+
+       01  WS-SORT-I                PIC 9(2) COMP.
+       01  WS-SORT-J                PIC 9(2) COMP.
+       01  WS-SORT-TEMP-GRADE       PIC X(2).
+       01  WS-SORT-TEMP-CUTOFF      PIC 9(3)V9(2).
+
+       01  WS-COMPONENT-MAX.
+           05 WS-MIDTERM-MAX         PIC 9(2)V9(2) VALUE 40.00.
+           05 WS-FINAL-MAX           PIC 9(2)V9(2) VALUE 40.00.
+           05 WS-PROJECT-MAX         PIC 9(2)V9(2) VALUE 20.00.
+
+       01  WS-WEIGHT-FILE-STATUS     PIC X(2).
+           88 WS-WEIGHT-FILE-FOUND   VALUE "00".
+       01  WS-COMPONENT-WEIGHT.
+           05 WS-MIDTERM-WEIGHT      PIC 9(3)V9(2) VALUE 30.00.
+           05 WS-FINAL-WEIGHT        PIC 9(3)V9(2) VALUE 50.00.
+           05 WS-PROJECT-WEIGHT      PIC 9(3)V9(2) VALUE 20.00.
+
+       01  WS-EDIT-VALID-SW          PIC X VALUE "Y".
+           88 WS-EDIT-VALID          VALUE "Y".
+           88 WS-EDIT-INVALID        VALUE "N".
+       01  WS-REJECT-REASON          PIC X(40).
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-SCORE-READ-COUNT    PIC 9(7) VALUE ZERO.
+           05 WS-GRADE-WRITE-COUNT   PIC 9(7) VALUE ZERO.
+           05 WS-REJECT-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-SUM-SCORE-TOTAL     PIC 9(9)V9(2) VALUE ZERO.
+           05 WS-SUM-SCORE-AVERAGE   PIC 9(3)V9(2) VALUE ZERO.
 
-       
-       
        PROCEDURE DIVISION.
        000-BEGIN.
-           OPEN INPUT  SCORE-FILE 
-           OPEN OUTPUT  GRADE-FILE 
-           PERFORM  UNTIL END-OF-SCORE-FILE 
-              READ SCORE-FILE 
-                 AT END SET END-OF-SCORE-FILE TO TRUE
-              END-READ
-              IF NOT END-OF-SCORE-FILE THEN
-                 PERFORM 001-PROCESS THRU 001-EXIT 
-              END-IF 
-           END-PERFORM
+           PERFORM 005-LOAD-GRADE-SCALE THRU 005-EXIT
+           PERFORM 011-LOAD-WEIGHTS THRU 011-EXIT
+           PERFORM 015-LOAD-TERM-ID THRU 015-EXIT
+           PERFORM 009-LOAD-CHECKPOINT THRU 009-EXIT
+
+           OPEN INPUT SCORE-FILE
+           IF WS-SCORE-FILE-STATUS NOT = "00" THEN
+              DISPLAY "WRITE-GRADE1: SCORE-FILE NOT AVAILABLE, "
+                 "ABORTING (STATUS " WS-SCORE-FILE-STATUS ")"
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              OPEN INPUT STUDENT-FILE
+              OPEN EXTEND GRADE-HIST-FILE
+              IF WS-GRADE-HIST-STATUS NOT = "00" AND NOT = "05" THEN
+                 DISPLAY "WRITE-GRADE1: GRADE-HIST-FILE OPEN STATUS "
+                    WS-GRADE-HIST-STATUS
+              END-IF
+
+              IF WS-CHECKPOINT-STU-ID NOT = SPACES THEN
+                 OPEN EXTEND GRADE-FILE
+                 OPEN EXTEND SCORE-REJECT-FILE
+                 MOVE WS-CHECKPOINT-STU-ID TO STU-ID IN SCORE-DETAIL
+                 START SCORE-FILE KEY > STU-ID IN SCORE-DETAIL
+                    INVALID KEY SET END-OF-SCORE-FILE TO TRUE
+                 END-START
+                 DISPLAY "WRITE-GRADE1: RESTARTING AFTER STU-ID "
+                    WS-CHECKPOINT-STU-ID
+              ELSE
+                 OPEN OUTPUT GRADE-FILE
+                 OPEN OUTPUT SCORE-REJECT-FILE
+              END-IF
+
+              PERFORM UNTIL END-OF-SCORE-FILE
+                 READ SCORE-FILE
+                    AT END SET END-OF-SCORE-FILE TO TRUE
+                 END-READ
+                 IF NOT END-OF-SCORE-FILE THEN
+                    ADD 1 TO WS-SCORE-READ-COUNT
+                    PERFORM 004-EDIT-SCORE THRU 004-EXIT
+                    IF WS-EDIT-VALID THEN
+                       PERFORM 001-PROCESS THRU 001-EXIT
+                    ELSE
+                       PERFORM 007-REJECT-SCORE
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              CLOSE SCORE-FILE
+              CLOSE GRADE-FILE
+              CLOSE STUDENT-FILE
+              CLOSE SCORE-REJECT-FILE
+              CLOSE GRADE-HIST-FILE
 
-           CLOSE SCORE-FILE 
-           CLOSE GRADE-FILE 
-           GOBACK 
+              PERFORM 014-CLEAR-CHECKPOINT
+
+              PERFORM 008-PRINT-CONTROL-TOTALS
+           END-IF
+           GOBACK
            .
 
        001-PROCESS.
-           MOVE STU-ID IN SCORE-DETAIL TO STU-ID IN GRADE-DETAIL 
-           COMPUTE SUM-SCORE = MIDTERM + FINAL-SCORE + PROJECT-SCORE           
-           EVALUATE TRUE 
-              WHEN SUM-SCORE >= 80 MOVE "A" TO GRADE
-              WHEN SUM-SCORE >= 75 MOVE "B+" TO GRADE
-              WHEN SUM-SCORE >= 70 MOVE "B" TO GRADE
-              WHEN SUM-SCORE >= 65 MOVE "C+" TO GRADE
-              WHEN SUM-SCORE >= 60 MOVE "C" TO GRADE
-              WHEN SUM-SCORE >= 55 MOVE "D+" TO GRADE
-              WHEN SUM-SCORE >= 50 MOVE "D" TO GRADE
-              WHEN OTHER MOVE "F" TO GRADE 
-           END-EVALUATE
-
-           DISPLAY STU-ID IN SCORE-DETAIL "  " SUM-SCORE "  " Grade 
-           WRITE GRADE-DETAIL   
+           MOVE TERM-ID IN SCORE-DETAIL TO TERM-ID IN GRADE-DETAIL
+           MOVE STU-ID IN SCORE-DETAIL TO STU-ID IN GRADE-DETAIL
+           COMPUTE SUM-SCORE ROUNDED =
+              (MIDTERM / WS-MIDTERM-MAX * WS-MIDTERM-WEIGHT) +
+              (FINAL-SCORE / WS-FINAL-MAX * WS-FINAL-WEIGHT) +
+              (PROJECT-SCORE / WS-PROJECT-MAX * WS-PROJECT-WEIGHT)
+           PERFORM 002-ASSIGN-GRADE
+           PERFORM 003-LOOKUP-STUDENT-NAME
+
+           DISPLAY STU-ID IN SCORE-DETAIL "  " SUM-SCORE "  " GRADE
+           WRITE GRADE-DETAIL
+           PERFORM 012-APPEND-GRADE-HIST
+           ADD 1 TO WS-GRADE-WRITE-COUNT
+           ADD SUM-SCORE TO WS-SUM-SCORE-TOTAL
+
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL THEN
+              MOVE STU-ID IN SCORE-DETAIL TO WS-CHECKPOINT-STU-ID
+              PERFORM 010-WRITE-CHECKPOINT
+              MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF
            .
        001-EXIT.
            EXIT.
-           
\ No newline at end of file
+
+       012-APPEND-GRADE-HIST.
+           MOVE TERM-ID IN GRADE-DETAIL     TO HIST-TERM-ID
+           MOVE STU-ID IN GRADE-DETAIL      TO HIST-STU-ID
+           MOVE STU-SURNAME                 TO HIST-SURNAME
+           MOVE STU-FORNAME                 TO HIST-FORNAME
+           MOVE SUM-SCORE                   TO HIST-SUM-SCORE
+           MOVE GRADE                       TO HIST-GRADE
+           WRITE GRADE-HIST-DETAIL
+           .
+
+       003-LOOKUP-STUDENT-NAME.
+           IF WS-STUDENT-FILE-FOUND THEN
+              MOVE STU-ID IN SCORE-DETAIL TO SM-STU-ID
+              READ STUDENT-FILE
+                 INVALID KEY
+                    MOVE "UNKNOWN"   TO STU-SURNAME
+                    MOVE SPACES      TO STU-FORNAME
+                 NOT INVALID KEY
+                    MOVE SM-SURNAME  TO STU-SURNAME
+                    MOVE SM-FORNAME  TO STU-FORNAME
+              END-READ
+           ELSE
+              MOVE "UNKNOWN" TO STU-SURNAME
+              MOVE SPACES    TO STU-FORNAME
+           END-IF
+           .
+
+       002-ASSIGN-GRADE.
+           MOVE "F " TO GRADE
+           SET WS-SCALE-IDX TO 1
+           SEARCH WS-SCALE-ENTRY
+              AT END
+                 CONTINUE
+              WHEN SUM-SCORE >= WS-SCALE-CUTOFF(WS-SCALE-IDX)
+                 MOVE WS-SCALE-GRADE(WS-SCALE-IDX) TO GRADE
+           END-SEARCH
+           .
+
+       005-LOAD-GRADE-SCALE.
+           OPEN INPUT GRADE-SCALE-FILE
+           IF WS-SCALE-FILE-FOUND THEN
+              PERFORM UNTIL WS-SCALE-EOF
+                 READ GRADE-SCALE-FILE
+                    AT END SET WS-SCALE-EOF TO TRUE
+                 END-READ
+                 IF NOT WS-SCALE-EOF THEN
+                    IF WS-SCALE-COUNT < 10 THEN
+                       ADD 1 TO WS-SCALE-COUNT
+                       MOVE GS-GRADE  TO WS-SCALE-GRADE(WS-SCALE-COUNT)
+                       MOVE GS-CUTOFF TO WS-SCALE-CUTOFF(WS-SCALE-COUNT)
+                    ELSE
+                       DISPLAY "WRITE-GRADE1: GRADE-SCALE.DAT HAS "
+                          "MORE THAN 10 ROWS, EXTRA ROWS IGNORED"
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE GRADE-SCALE-FILE
+              PERFORM 016-SORT-SCALE-DESCENDING
+           ELSE
+              PERFORM 006-DEFAULT-SCALE
+           END-IF
+           .
+       005-EXIT.
+           EXIT.
+
+      *> 002-ASSIGN-GRADE's SEARCH picks the first row whose cutoff the
+      *> score clears, so the table must run highest-cutoff-first. A
+      *> control file edited by hand can't be trusted to list rows in
+      *> that order, so the loaded rows are sorted descending by cutoff
+      *> here instead of relying on grade-scale.dat's row order.
+       016-SORT-SCALE-DESCENDING.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I >= WS-SCALE-COUNT
+              PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                 UNTIL WS-SORT-J > WS-SCALE-COUNT - WS-SORT-I
+                 IF WS-SCALE-CUTOFF(WS-SORT-J) <
+                       WS-SCALE-CUTOFF(WS-SORT-J + 1) THEN
+                    MOVE WS-SCALE-GRADE(WS-SORT-J)
+                       TO WS-SORT-TEMP-GRADE
+                    MOVE WS-SCALE-CUTOFF(WS-SORT-J)
+                       TO WS-SORT-TEMP-CUTOFF
+                    MOVE WS-SCALE-GRADE(WS-SORT-J + 1)
+                       TO WS-SCALE-GRADE(WS-SORT-J)
+                    MOVE WS-SCALE-CUTOFF(WS-SORT-J + 1)
+                       TO WS-SCALE-CUTOFF(WS-SORT-J)
+                    MOVE WS-SORT-TEMP-GRADE
+                       TO WS-SCALE-GRADE(WS-SORT-J + 1)
+                    MOVE WS-SORT-TEMP-CUTOFF
+                       TO WS-SCALE-CUTOFF(WS-SORT-J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+
+       006-DEFAULT-SCALE.
+           MOVE 7 TO WS-SCALE-COUNT
+           MOVE "A "  TO WS-SCALE-GRADE(1)
+           MOVE 80.00 TO WS-SCALE-CUTOFF(1)
+           MOVE "B+"  TO WS-SCALE-GRADE(2)
+           MOVE 75.00 TO WS-SCALE-CUTOFF(2)
+           MOVE "B "  TO WS-SCALE-GRADE(3)
+           MOVE 70.00 TO WS-SCALE-CUTOFF(3)
+           MOVE "C+"  TO WS-SCALE-GRADE(4)
+           MOVE 65.00 TO WS-SCALE-CUTOFF(4)
+           MOVE "C "  TO WS-SCALE-GRADE(5)
+           MOVE 60.00 TO WS-SCALE-CUTOFF(5)
+           MOVE "D+"  TO WS-SCALE-GRADE(6)
+           MOVE 55.00 TO WS-SCALE-CUTOFF(6)
+           MOVE "D "  TO WS-SCALE-GRADE(7)
+           MOVE 50.00 TO WS-SCALE-CUTOFF(7)
+           .
+
+       004-EDIT-SCORE.
+           SET WS-EDIT-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF STU-ID IN SCORE-DETAIL = SPACES THEN
+              SET WS-EDIT-INVALID TO TRUE
+              MOVE "BLANK STU-ID" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-EDIT-VALID AND MIDTERM > WS-MIDTERM-MAX THEN
+              SET WS-EDIT-INVALID TO TRUE
+              MOVE "MIDTERM EXCEEDS MAX" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-EDIT-VALID AND FINAL-SCORE > WS-FINAL-MAX THEN
+              SET WS-EDIT-INVALID TO TRUE
+              MOVE "FINAL-SCORE EXCEEDS MAX" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-EDIT-VALID AND PROJECT-SCORE > WS-PROJECT-MAX THEN
+              SET WS-EDIT-INVALID TO TRUE
+              MOVE "PROJECT-SCORE EXCEEDS MAX" TO WS-REJECT-REASON
+           END-IF
+           .
+       004-EXIT.
+           EXIT.
+
+       007-REJECT-SCORE.
+           MOVE STU-ID IN SCORE-DETAIL TO REJ-STU-ID
+           MOVE WS-REJECT-REASON       TO REJ-REASON
+           WRITE SCORE-REJECT-LINE
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY "REJECTED " REJ-STU-ID " - " WS-REJECT-REASON
+           .
+
+       008-PRINT-CONTROL-TOTALS.
+           IF WS-GRADE-WRITE-COUNT > ZERO THEN
+              COMPUTE WS-SUM-SCORE-AVERAGE =
+                 WS-SUM-SCORE-TOTAL / WS-GRADE-WRITE-COUNT
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY "WRITE-GRADE1 CONTROL TOTALS"
+           DISPLAY "=========================================="
+           DISPLAY "SCORE-FILE RECORDS READ    : "
+              WS-SCORE-READ-COUNT
+           DISPLAY "SCORE RECORDS REJECTED     : " WS-REJECT-COUNT
+           DISPLAY "GRADE-FILE RECORDS WRITTEN : "
+              WS-GRADE-WRITE-COUNT
+           DISPLAY "SUM OF SUM-SCORE           : "
+              WS-SUM-SCORE-TOTAL
+           DISPLAY "AVERAGE SUM-SCORE          : "
+              WS-SUM-SCORE-AVERAGE
+           .
+
+       011-LOAD-WEIGHTS.
+           OPEN INPUT GRADE-WEIGHT-FILE
+           IF WS-WEIGHT-FILE-FOUND THEN
+              READ GRADE-WEIGHT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE GW-MIDTERM-WEIGHT TO WS-MIDTERM-WEIGHT
+                    MOVE GW-FINAL-WEIGHT   TO WS-FINAL-WEIGHT
+                    MOVE GW-PROJECT-WEIGHT TO WS-PROJECT-WEIGHT
+              END-READ
+              CLOSE GRADE-WEIGHT-FILE
+           END-IF
+           .
+       011-EXIT.
+           EXIT.
+
+       009-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-FOUND THEN
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF CKPT-TERM-ID = WS-RUN-TERM-ID THEN
+                       MOVE CKPT-STU-ID TO WS-CHECKPOINT-STU-ID
+                       MOVE CKPT-SCORE-READ-COUNT
+                          TO WS-SCORE-READ-COUNT
+                       MOVE CKPT-GRADE-WRITE-COUNT
+                          TO WS-GRADE-WRITE-COUNT
+                       MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT
+                       MOVE CKPT-SUM-SCORE-TOTAL
+                          TO WS-SUM-SCORE-TOTAL
+                    ELSE
+                       DISPLAY "WRITE-GRADE1: IGNORING STALE "
+                          "CHECKPOINT FOR TERM " CKPT-TERM-ID
+                          " (THIS RUN IS TERM " WS-RUN-TERM-ID ")"
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       009-EXIT.
+           EXIT.
+
+       010-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RUN-TERM-ID       TO CKPT-TERM-ID
+           MOVE WS-CHECKPOINT-STU-ID TO CKPT-STU-ID
+           MOVE WS-SCORE-READ-COUNT  TO CKPT-SCORE-READ-COUNT
+           MOVE WS-GRADE-WRITE-COUNT TO CKPT-GRADE-WRITE-COUNT
+           MOVE WS-REJECT-COUNT      TO CKPT-REJECT-COUNT
+           MOVE WS-SUM-SCORE-TOTAL   TO CKPT-SUM-SCORE-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       014-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
+
+       015-LOAD-TERM-ID.
+           OPEN INPUT TERM-CFG-FILE
+           IF WS-TERM-CFG-FOUND THEN
+              READ TERM-CFG-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CFG-TERM-ID TO WS-RUN-TERM-ID
+              END-READ
+              CLOSE TERM-CFG-FILE
+           END-IF
+           .
+       015-EXIT.
+           EXIT.
