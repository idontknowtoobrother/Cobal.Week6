@@ -0,0 +1,10 @@
+      *> GRADE-DETAIL record layout - shared by WRITE-GRADE1 and every
+      *> report/program that reads grade.dat.
+       01  GRADE-DETAIL.
+           05    TERM-ID     PIC X(6).
+           05    STU-ID      PIC X(8).
+           05    STU-NAME.
+                 10 STU-SURNAME  PIC X(15).
+                 10 STU-FORNAME  PIC X(10).
+           05    SUM-SCORE   PIC 9(3)V9(2).
+           05    GRADE       PIC X(2).
