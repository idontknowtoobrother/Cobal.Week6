@@ -0,0 +1,13 @@
+      *> EMP-DETAILS record layout - shared by every program that reads
+      *> or builds an employee master (emp1.dat and its indexed copy).
+       01  EMP-DETAILS.
+           88 END-OF-EMP-FILE VALUE HIGH-VALUE .
+           05 EMP-SSN PIC 9(9).
+           05 EMP-NAME.
+              10 EMP-SURNAME PIC X(15).
+              10 EMP-FORNAME PIC X(10).
+           05 EMP-DATE-OF-BIRTH.
+              10 EMP-YOB PIC 9(4).
+              10 EMP-MOB PIC 9(2).
+              10 EMP-DOB PIC 9(2).
+           05 EMP-GENDER PIC X.
