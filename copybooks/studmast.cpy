@@ -0,0 +1,7 @@
+      *> STUDENT-MASTER record layout - keyed on SM-STU-ID, the same
+      *> way EMP-DETAILS carries a name for each SSN.
+       01  STUDENT-MASTER.
+           05 SM-STU-ID               PIC X(8).
+           05 SM-NAME.
+              10 SM-SURNAME           PIC X(15).
+              10 SM-FORNAME           PIC X(10).
