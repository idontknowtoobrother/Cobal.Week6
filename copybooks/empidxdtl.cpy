@@ -0,0 +1,13 @@
+      *> EMP-DETAILS-IDX record layout - shared by every program that
+      *> reads or builds the indexed copy of EMP-FILE (emp1-idx.dat),
+      *> keyed on EMP-SSN-IDX.
+       01  EMP-DETAILS-IDX.
+           05 EMP-SSN-IDX            PIC 9(9).
+           05 EMP-NAME-IDX.
+              10 EMP-SURNAME-IDX     PIC X(15).
+              10 EMP-FORNAME-IDX     PIC X(10).
+           05 EMP-DATE-OF-BIRTH-IDX.
+              10 EMP-YOB-IDX         PIC 9(4).
+              10 EMP-MOB-IDX         PIC 9(2).
+              10 EMP-DOB-IDX         PIC 9(2).
+           05 EMP-GENDER-IDX         PIC X.
