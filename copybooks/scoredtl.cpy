@@ -0,0 +1,9 @@
+      *> SCORE-DETAIL record layout - shared by WRITE-SCORE1 and every
+      *> program that reads or maintains score.dat.
+       01  SCORE-DETAIL.
+           88 END-OF-SCORE-FILE VALUE HIGH-VALUE .
+           05 TERM-ID PIC X(6).
+           05 STU-ID PIC X(8).
+           05 MIDTERM PIC 9(2)V9(2).
+           05 FINAL-SCORE PIC 9(2)V9(2).
+           05 PROJECT-SCORE PIC 9(2)V9(2).
