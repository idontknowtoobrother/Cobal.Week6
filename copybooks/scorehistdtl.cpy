@@ -0,0 +1,9 @@
+      *> SCORE-HIST-DETAIL record layout - shared by every program that
+      *> appends to the multi-term score history file (score-hist.dat).
+       01  SCORE-HIST-DETAIL.
+           05 HIST-TERM-ID            PIC X(6).
+           05 HIST-STU-ID             PIC X(8).
+           05 HIST-MIDTERM            PIC 9(2)V9(2).
+           05 HIST-FINAL-SCORE        PIC 9(2)V9(2).
+           05 HIST-PROJECT-SCORE      PIC 9(2)V9(2).
+           05 HIST-ACTION             PIC X.
