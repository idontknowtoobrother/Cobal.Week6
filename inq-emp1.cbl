@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQ-EMP1.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: single-SSN inquiry against the
+      *> indexed copy of EMP-FILE built by BUILD-EMP-IDX, so one
+      *> employee can be pulled without scanning emp1.dat end to end.
+      *> 2026-08-08 JAKKRIT - EMP-DETAILS-IDX moved into
+      *> copybooks/empidxdtl.cpy, shared with BUILD-EMP-IDX, instead of
+      *> being duplicated between the two programs.
+      *> 2026-08-08 JAKKRIT - driven by emp-inquiry.dat (one EMP-SSN
+      *> per line) instead of an interactive ACCEPT loop, so a lookup
+      *> run is an unattended batch step like the rest of this system's
+      *> programs instead of requiring someone at a terminal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-FILE-IDX ASSIGN TO "emp1-idx.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS EMP-SSN-IDX.
+           SELECT INQUIRY-FILE ASSIGN TO "emp-inquiry.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-FILE-IDX.
+           COPY empidxdtl.
+
+       FD  INQUIRY-FILE.
+       01  INQUIRY-RECORD.
+           05 INQ-SSN                PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                 PIC X VALUE "N".
+           88 WS-EOF                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           OPEN INPUT EMP-FILE-IDX
+           OPEN INPUT INQUIRY-FILE
+
+           PERFORM UNTIL WS-EOF
+              READ INQUIRY-FILE
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+              IF NOT WS-EOF THEN
+                 PERFORM 001-LOOKUP THRU 001-EXIT
+              END-IF
+           END-PERFORM
+
+           CLOSE EMP-FILE-IDX
+           CLOSE INQUIRY-FILE
+           GOBACK
+           .
+
+       001-LOOKUP.
+           MOVE INQ-SSN TO EMP-SSN-IDX
+           READ EMP-FILE-IDX
+              INVALID KEY
+                 DISPLAY "NO EMPLOYEE FOUND FOR SSN " INQ-SSN
+              NOT INVALID KEY
+                 DISPLAY "=========================================="
+                 DISPLAY "SSN : " EMP-SSN-IDX
+                 DISPLAY "NAME : " EMP-FORNAME-IDX "  " EMP-SURNAME-IDX
+                 DISPLAY "DoB : " EMP-YOB-IDX "/" EMP-MOB-IDX
+                    "/" EMP-DOB-IDX
+                 DISPLAY "Gender : " EMP-GENDER-IDX
+           END-READ
+           .
+       001-EXIT.
+           EXIT.
