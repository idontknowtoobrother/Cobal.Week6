@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-SUMMARY.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: reads grade.dat after a WRITE-GRADE1
+      *> run and prints a class distribution - count per GRADE, class
+      *> average of SUM-SCORE, and the high/low scorer.
+      *> 2026-08-08 JAKKRIT - high/low score are now only displayed
+      *> when WS-STUDENT-COUNT > ZERO, the same guard the average
+      *> already used, so an empty/missing grade.dat prints "NO DATA"
+      *> instead of the WS-LOW-SCORE seed value (999.99) next to a
+      *> blank student ID.
+      *> 2026-08-08 JAKKRIT - 020-ACCUMULATE now sets WS-GRADE-IDX to 1
+      *> before each SEARCH; a non-ALL SEARCH resumes from the index's
+      *> current value rather than the top of the table, so without the
+      *> reset, every student after the first whose grade sorts at or
+      *> before the previous match dropped out of the distribution
+      *> entirely.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "grade.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY gradedtl.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+
+       01  WS-TOTALS.
+           05 WS-STUDENT-COUNT      PIC 9(7) VALUE ZERO.
+           05 WS-SCORE-SUM          PIC 9(9)V9(2) VALUE ZERO.
+           05 WS-SCORE-AVERAGE      PIC 9(3)V9(2) VALUE ZERO.
+
+       01  WS-HIGH.
+           05 WS-HIGH-SCORE         PIC 9(3)V9(2) VALUE ZERO.
+           05 WS-HIGH-STU-ID        PIC X(8) VALUE SPACES.
+       01  WS-LOW.
+           05 WS-LOW-SCORE          PIC 9(3)V9(2) VALUE 999.99.
+           05 WS-LOW-STU-ID         PIC X(8) VALUE SPACES.
+
+       01  WS-GRADE-TABLE.
+           05 WS-GRADE-ENTRY OCCURS 8 TIMES
+                 INDEXED BY WS-GRADE-IDX.
+              10 WS-GRADE-VALUE     PIC X(2).
+              10 WS-GRADE-COUNT     PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           PERFORM 010-INIT-GRADE-TABLE
+
+           OPEN INPUT GRADE-FILE
+           PERFORM UNTIL WS-EOF
+              READ GRADE-FILE
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+              IF NOT WS-EOF THEN
+                 PERFORM 020-ACCUMULATE
+              END-IF
+           END-PERFORM
+           CLOSE GRADE-FILE
+
+           IF WS-STUDENT-COUNT > ZERO THEN
+              COMPUTE WS-SCORE-AVERAGE =
+                 WS-SCORE-SUM / WS-STUDENT-COUNT
+           END-IF
+
+           PERFORM 030-PRINT-SUMMARY
+           GOBACK
+           .
+
+       010-INIT-GRADE-TABLE.
+           MOVE "A "  TO WS-GRADE-VALUE(1)
+           MOVE "B+"  TO WS-GRADE-VALUE(2)
+           MOVE "B "  TO WS-GRADE-VALUE(3)
+           MOVE "C+"  TO WS-GRADE-VALUE(4)
+           MOVE "C "  TO WS-GRADE-VALUE(5)
+           MOVE "D+"  TO WS-GRADE-VALUE(6)
+           MOVE "D "  TO WS-GRADE-VALUE(7)
+           MOVE "F "  TO WS-GRADE-VALUE(8)
+           .
+
+       020-ACCUMULATE.
+           ADD 1 TO WS-STUDENT-COUNT
+           ADD SUM-SCORE TO WS-SCORE-SUM
+
+           SET WS-GRADE-IDX TO 1
+           SEARCH WS-GRADE-ENTRY VARYING WS-GRADE-IDX
+              AT END
+                 DISPLAY "GRADE-SUMMARY: UNKNOWN GRADE " GRADE
+                    " FOR " STU-ID
+              WHEN WS-GRADE-VALUE(WS-GRADE-IDX) = GRADE
+                 ADD 1 TO WS-GRADE-COUNT(WS-GRADE-IDX)
+           END-SEARCH
+
+           IF SUM-SCORE > WS-HIGH-SCORE THEN
+              MOVE SUM-SCORE TO WS-HIGH-SCORE
+              MOVE STU-ID    TO WS-HIGH-STU-ID
+           END-IF
+           IF SUM-SCORE < WS-LOW-SCORE THEN
+              MOVE SUM-SCORE TO WS-LOW-SCORE
+              MOVE STU-ID    TO WS-LOW-STU-ID
+           END-IF
+           .
+
+       030-PRINT-SUMMARY.
+           DISPLAY "=========================================="
+           DISPLAY "GRADE DISTRIBUTION SUMMARY"
+           DISPLAY "=========================================="
+           PERFORM VARYING WS-GRADE-IDX FROM 1 BY 1
+              UNTIL WS-GRADE-IDX > 8
+              DISPLAY "  GRADE " WS-GRADE-VALUE(WS-GRADE-IDX)
+                 " : " WS-GRADE-COUNT(WS-GRADE-IDX)
+           END-PERFORM
+           DISPLAY "------------------------------------------"
+           DISPLAY "STUDENTS GRADED    : " WS-STUDENT-COUNT
+           DISPLAY "CLASS AVERAGE      : " WS-SCORE-AVERAGE
+           IF WS-STUDENT-COUNT > ZERO THEN
+              DISPLAY "HIGH SCORE         : " WS-HIGH-STU-ID
+                 " " WS-HIGH-SCORE
+              DISPLAY "LOW SCORE          : " WS-LOW-STU-ID
+                 " " WS-LOW-SCORE
+           ELSE
+              DISPLAY "HIGH SCORE         : NO DATA"
+              DISPLAY "LOW SCORE          : NO DATA"
+           END-IF
+           .
