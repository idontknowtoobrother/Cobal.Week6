@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-EXPORT1.
+       AUTHOR. JAKKRIT
+
+      *> 2026-08-08 JAKKRIT - new: reads grade.dat after a WRITE-GRADE1
+      *> run and writes a headed, comma-delimited copy to
+      *> grade-export.csv for the registrar and other outside-the-shop
+      *> consumers who don't have a COBOL reader handy.
+      *> 2026-08-08 JAKKRIT - SUM-SCORE is now moved into an edited
+      *> picture before being STRINGed into the CSV line. STRING takes
+      *> the raw DISPLAY digits of a numeric item with no decimal-point
+      *> insertion, so the unedited PIC 9(3)V9(2) field was coming out
+      *> as a 100x-too-large unscaled integer with no decimal point.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "grade.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADE-CSV-FILE ASSIGN TO "grade-export.csv"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY gradedtl.
+
+       FD  GRADE-CSV-FILE.
+       01  GRADE-CSV-LINE              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                   PIC X VALUE "N".
+           88 WS-EOF                   VALUE "Y".
+       01  WS-EXPORT-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-SUM-SCORE-ED             PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-BEGIN.
+           OPEN INPUT  GRADE-FILE
+           OPEN OUTPUT GRADE-CSV-FILE
+
+           MOVE "TERM-ID,STU-ID,SURNAME,FORNAME,SUM-SCORE,GRADE"
+              TO GRADE-CSV-LINE
+           WRITE GRADE-CSV-LINE
+
+           PERFORM UNTIL WS-EOF
+              READ GRADE-FILE
+                 AT END SET WS-EOF TO TRUE
+              END-READ
+              IF NOT WS-EOF THEN
+                 PERFORM 010-WRITE-CSV-LINE
+                 ADD 1 TO WS-EXPORT-COUNT
+              END-IF
+           END-PERFORM
+
+           CLOSE GRADE-FILE
+           CLOSE GRADE-CSV-FILE
+
+           DISPLAY "GRADE-EXPORT1: " WS-EXPORT-COUNT
+              " RECORDS WRITTEN TO GRADE-EXPORT.CSV"
+           GOBACK
+           .
+
+       010-WRITE-CSV-LINE.
+           MOVE SUM-SCORE TO WS-SUM-SCORE-ED
+           STRING
+              FUNCTION TRIM(TERM-ID)     DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(STU-ID)      DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(STU-SURNAME) DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(STU-FORNAME) DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(WS-SUM-SCORE-ED) DELIMITED BY SIZE
+              ","                        DELIMITED BY SIZE
+              FUNCTION TRIM(GRADE)       DELIMITED BY SIZE
+              INTO GRADE-CSV-LINE
+           END-STRING
+           WRITE GRADE-CSV-LINE
+           .
